@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. 01B.
+000120 AUTHOR. R L HARTMANN.
+000130 INSTALLATION. CALDEV CALIBRATION SYSTEMS.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY                                        *
+000180*----------------------------------------------------------------*
+000190*    08/09/26  RLH  ORIGINAL PROGRAM - MULTI-DEVICE BATCH DRIVER.*
+000200*                   READS A DEVICE LIST (DEVLIST) AND RUNS THE   *
+000210*                   SAME READ-COMMAND/APPLY-COMMAND LOGIC AS 01A *
+000220*                   (SHARED VIA THE FRQPROC COPYBOOK) AGAINST    *
+000230*                   EACH DEVICE'S LOG IN TURN, PRODUCING A PER-  *
+000240*                   DEVICE TOTAL-F PLUS A GRAND TOTAL ON THE     *
+000250*                   BATCHRPT SUMMARY REPORT IN A SINGLE PASS.    *
+000260*    08/09/26  RLH  WIDENED DISTANCE/TOTAL-F TO PIC S9(18) COMP; *
+000270*                   PER-DEVICE OVERFLOW FLAG NOW SHOWN ON THE    *
+000280*                   BATCHRPT DETAIL LINE.                        *
+000290*    08/09/26  RLH  ADDED CMDAUDIT PER-COMMAND AUDIT TRAIL,      *
+000300*                   WRITTEN BY THE SHARED 3100-WRITE-AUDIT       *
+000310*                   PARAGRAPH FOR EVERY DEVICE PROCESSED.        *
+000320*    08/09/26  RLH  2200-PROCESS-COMMANDS NO LONGER APPLIES THE  *
+000330*                   END-OF-DATA CYCLE TO TOTAL-F - SAME STALE-   *
+000340*                   DISTANCE DEFECT FOUND AND FIXED IN 01A.      *
+000350*    08/09/26  RLH  INPUTFILE IS NOW ONE +/- ENTRY PER PHYSICAL  *
+000360*                   RECORD, MATCHING 01A - INPUTFILE STAYS OPEN  *
+000370*                   FOR THE WHOLE DEVICE LOG INSTEAD OF A SINGLE *
+000380*                   BUFFERED READ.                               *
+000390*    08/09/26  RLH  ADDED FREQIFC DOWNSTREAM INTERFACE FILE -    *
+000400*                   ONE RECORD PER DEVICE PLUS A TRAILING GRAND- *
+000410*                   TOTAL RECORD, MATCHING THE BATCHRPT LAYOUT.  *
+000420*    08/09/26  RLH  2400-RUN-DEVICE-LOG NOW MOVES DEVL-DEVICE-ID *
+000430*                   TO FRQ-DEVICE-ID SO CMDAUDIT/EXCPRPT ROWS    *
+000440*                   CARRY A DEVICE ID - THOSE FILES ARE SHARED   *
+000450*                   ACROSS EVERY DEVICE IN THE BATCH RUN. WIDENED*
+000460*                   CMDAUD-RECORD TO HOLD THE LONGER AUDIT LINE. *
+000470*----------------------------------------------------------------*
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT DEVLIST ASSIGN TO DISK
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+000530     SELECT INPUTFILE ASSIGN TO DYNAMIC FRQ-INPUT-FILE-ID
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+000550     SELECT EXCPRPT ASSIGN TO DISK
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570     SELECT BATCHRPT ASSIGN TO DISK
+000580         ORGANIZATION IS LINE SEQUENTIAL.
+000590     SELECT CMDAUDIT ASSIGN TO DISK
+000600         ORGANIZATION IS LINE SEQUENTIAL.
+000610     SELECT FREQIFC ASSIGN TO DISK
+000620         ORGANIZATION IS LINE SEQUENTIAL.
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  DEVLIST
+000660     VALUE OF FILE-ID IS "DEVLIST"
+000670     DATA RECORD IS DEVL-RECORD.
+000680 01  DEVL-RECORD.
+000690     COPY FRQDLST.
+000700 FD  INPUTFILE
+000710     DATA RECORD IS INPUT-LINE.
+000720 01  INPUT-LINE                  PIC X(30).
+000730 FD  EXCPRPT
+000740     VALUE OF FILE-ID IS "EXCPRPT"
+000750     DATA RECORD IS EXCP-RECORD.
+000760 01  EXCP-RECORD                 PIC X(132).
+000770 FD  BATCHRPT
+000780     VALUE OF FILE-ID IS "BATCHRPT"
+000790     DATA RECORD IS BATCH-RPT-RECORD.
+000800 01  BATCH-RPT-RECORD            PIC X(132).
+000810 FD  CMDAUDIT
+000820     VALUE OF FILE-ID IS "CMDAUDIT"
+000830     DATA RECORD IS CMDAUD-RECORD.
+000840 01  CMDAUD-RECORD               PIC X(110).
+000850 FD  FREQIFC
+000860     VALUE OF FILE-ID IS "FREQIFC"
+000870     DATA RECORD IS IFC-RECORD.
+000880 01  IFC-RECORD.
+000890     COPY FRQIFC.
+000900 WORKING-STORAGE SECTION.
+000910 COPY FRQBRPT.
+000920 COPY FRQEXCP.
+000930 COPY FRQAUD.
+000940 COPY FRQBATW.
+000950 COPY FREQWS.
+000960 PROCEDURE DIVISION.
+000970*----------------------------------------------------------------*
+000980*    0000-MAIN  -  PROGRAM MAINLINE.                             *
+000990*----------------------------------------------------------------*
+001000 0000-MAIN.
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001020     PERFORM 2000-PROCESS-DEVICE THRU 2000-EXIT
+001030         UNTIL FRQ-DEVL-DONE.
+001040     PERFORM 5000-WRITE-SUMMARY THRU 5000-EXIT.
+001050     CLOSE DEVLIST BATCHRPT EXCPRPT CMDAUDIT FREQIFC.
+001060     DISPLAY FRQ-GRAND-TOTAL.
+001070     STOP RUN.
+001080*----------------------------------------------------------------*
+001090*    1000-INITIALIZE  -  OPEN THE DEVICE LIST AND THE REPORTS.   *
+001100*----------------------------------------------------------------*
+001110 1000-INITIALIZE.
+001120     ACCEPT FRQ-RUN-DATE FROM DATE YYYYMMDD.
+001130     OPEN INPUT DEVLIST.
+001140     OPEN OUTPUT EXCPRPT.
+001150     OPEN OUTPUT BATCHRPT.
+001160     OPEN OUTPUT CMDAUDIT.
+001170     OPEN OUTPUT FREQIFC.
+001180     MOVE 0 TO FRQ-GRAND-TOTAL.
+001190     MOVE 0 TO FRQ-DEVICE-COUNT.
+001200     MOVE 0 TO FRQ-BAD-COUNT.
+001210 1000-EXIT.
+001220     EXIT.
+001230*----------------------------------------------------------------*
+001240*    2000-PROCESS-DEVICE  -  RUN ONE DEVICE'S LOG TO COMPLETION  *
+001250*                            AND ADD ITS TOTAL-F INTO THE GRAND  *
+001260*                            TOTAL.                              *
+001270*----------------------------------------------------------------*
+001280 2000-PROCESS-DEVICE.
+001290     READ DEVLIST
+001300         AT END
+001310             SET FRQ-DEVL-DONE TO TRUE
+001320     END-READ.
+001330     IF NOT FRQ-DEVL-DONE
+001340         PERFORM 2400-RUN-DEVICE-LOG THRU 2400-EXIT
+001350         PERFORM 2500-WRITE-DEVICE-LINE THRU 2500-EXIT
+001360         ADD TOTAL-F TO FRQ-GRAND-TOTAL
+001370         ADD 1 TO FRQ-DEVICE-COUNT
+001380     END-IF.
+001390 2000-EXIT.
+001400     EXIT.
+001410*----------------------------------------------------------------*
+001420*    2400-RUN-DEVICE-LOG  -  LOAD ONE DEVICE'S LOG AND APPLY     *
+001430*                            EVERY COMMAND IN IT, STARTING       *
+001440*                            TOTAL-F AT ZERO FOR THE DEVICE.     *
+001450*----------------------------------------------------------------*
+001460 2400-RUN-DEVICE-LOG.
+001470     MOVE DEVL-FILE-ID TO FRQ-INPUT-FILE-ID.
+001480     MOVE DEVL-DEVICE-ID TO FRQ-DEVICE-ID.
+001490     MOVE 0 TO TOTAL-F.
+001500     MOVE 0 TO FRQ-CMD-COUNT.
+001510     MOVE 1 TO FRQ-IDX.
+001520     MOVE 0 TO FRQ-DONE-SW.
+001530     MOVE "N" TO FRQ-OVERFLOW-SW.
+001540     OPEN INPUT INPUTFILE.
+001550     PERFORM 2200-PROCESS-COMMANDS THRU 2200-EXIT
+001560         UNTIL FRQ-DONE.
+001570     CLOSE INPUTFILE.
+001580 2400-EXIT.
+001590     EXIT.
+001600 2200-PROCESS-COMMANDS.
+001610     PERFORM 2100-READ-COMMAND THRU 2100-EXIT.
+001620     IF NOT FRQ-DONE
+001630         PERFORM 3000-APPLY-COMMAND THRU 3000-EXIT
+001640     END-IF.
+001650 2200-EXIT.
+001660     EXIT.
+001670 COPY FRQPROC.
+001680*----------------------------------------------------------------*
+001690*    2500-WRITE-DEVICE-LINE  -  WRITE ONE DEVICE'S DETAIL LINE   *
+001700*                               TO THE BATCHRPT SUMMARY REPORT.  *
+001710*----------------------------------------------------------------*
+001720 2500-WRITE-DEVICE-LINE.
+001730     MOVE DEVL-DEVICE-ID TO BATD-DEVICE-ID.
+001740     MOVE DEVL-FILE-ID TO BATD-FILE-ID.
+001750     MOVE FRQ-CMD-COUNT TO BATD-CMD-COUNT.
+001760     MOVE TOTAL-F TO BATD-TOTAL.
+001770     MOVE FRQ-OVERFLOW-SW TO BATD-OVERFLOW-FLAG.
+001780     MOVE WS-BATD-LINE TO BATCH-RPT-RECORD.
+001790     WRITE BATCH-RPT-RECORD.
+001800     MOVE FRQ-RUN-DATE TO IFC-RUN-DATE.
+001810     MOVE DEVL-DEVICE-ID TO IFC-DEVICE-ID.
+001820     MOVE TOTAL-F TO IFC-TOTAL-FREQUENCY.
+001830     MOVE FRQ-OVERFLOW-SW TO IFC-OVERFLOW-FLAG.
+001840     WRITE IFC-RECORD.
+001850 2500-EXIT.
+001860     EXIT.
+001870*----------------------------------------------------------------*
+001880*    5000-WRITE-SUMMARY  -  WRITE THE TRAILING GRAND-TOTAL LINE  *
+001890*                           TO THE BATCHRPT SUMMARY REPORT.      *
+001900*----------------------------------------------------------------*
+001910 5000-WRITE-SUMMARY.
+001920     MOVE FRQ-DEVICE-COUNT TO BATT-DEVICE-COUNT.
+001930     MOVE FRQ-GRAND-TOTAL TO BATT-GRAND-TOTAL.
+001940     MOVE WS-BATT-LINE TO BATCH-RPT-RECORD.
+001950     WRITE BATCH-RPT-RECORD.
+001960     MOVE FRQ-RUN-DATE TO IFC-RUN-DATE.
+001970     MOVE "GRAND TOTAL" TO IFC-DEVICE-ID.
+001980     MOVE FRQ-GRAND-TOTAL TO IFC-TOTAL-FREQUENCY.
+001990     MOVE SPACE TO IFC-OVERFLOW-FLAG.
+002000     WRITE IFC-RECORD.
+002010 5000-EXIT.
+002020     EXIT.
