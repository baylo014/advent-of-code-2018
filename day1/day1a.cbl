@@ -1,62 +1,433 @@
-        identification division.
-        program-id. 01a.
-        environment division.
-        input-output section.
-        file-control.
-            select inputfile assign to disk
-            organization is line sequential.
-        data division.
-        file section.
-        fd inputfile is external
-            record is varying in size
-            value of file-id is "input"
-            data record is input-line.
-            01 input-line pic A(99999).
-        working-storage section.
-            01 idx pic 99999 value 00001.
-            01 len pic 9999.
-            01 pm pic A.
-            01 distance pic S99999.
-            01 done pic 9 value 0.
-            01 total_f pic S99999.
-            01 direction pic 9 value 1.
-        procedure division.
-        main.
-            open input inputfile.
-            read inputfile.
-            close inputfile.
-            perform until done = 1
-              perform read-command
-              perform apply-command
-            end-perform
-            display total_f.
-            stop run.
-        read-command.
-            move input-line(idx:1) to pm.
-            if pm <> "+" and pm <> "-" then
-              move 1 to done
-            end-if.
-            add 1 to idx.
-            move 0 to len.
-            perform until input-line(idx + len:1) = "," or
-                          input-line(idx + len:1) = " "
-              add 1 to len
-            end-perform.
-            move '    ' to distance.
-            move input-line(idx:len) to distance.
-            add len to idx.
-            add 2 to idx.
-        apply-command.
-            if pm = "+" then
-              move 1 to direction
-            else
-              move 0 to direction
-            end-if.
-            perform distance times
-              if direction = 1 then
-                add 1 to total_f
-              end-if
-              if direction = 0 then
-                subtract 1 from total_f
-              end-if
-            end-perform.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. 01A.
+000120 AUTHOR. R L HARTMANN.
+000130 INSTALLATION. CALDEV CALIBRATION SYSTEMS.
+000140 DATE-WRITTEN. 12/01/2018.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170*    MODIFICATION HISTORY                                        *
+000180*----------------------------------------------------------------*
+000190*    12/01/18  RLH  ORIGINAL PROGRAM - SINGLE-PASS FREQUENCY     *
+000200*                   CALIBRATION (PART A).                        *
+000210*    08/09/26  RLH  ADDED PART-B REPEAT-FREQUENCY DETECTION MODE,*
+000220*                   SELECTED BY PARM-MODE ON THE CONTROL CARD.   *
+000230*    08/09/26  RLH  ADDED FREQRPT RUN REPORT (REPLACES THE       *
+000240*                   SYSOUT DISPLAY OF TOTAL-F AS THE RUN RECORD).*
+000250*    08/09/26  RLH  2100-READ-COMMAND NOW VALIDATES EACH ENTRY - *
+000260*                   BAD ENTRIES ARE COUNTED AND LISTED ON        *
+000270*                   EXCPRPT INSTEAD OF BEING APPLIED TO TOTAL-F. *
+000280*    08/09/26  RLH  INPUTFILE NOW ASSIGNED DYNAMICALLY FROM      *
+000290*                   FRQ-INPUT-FILE-ID; READ-COMMAND/APPLY-       *
+000300*                   COMMAND LOGIC MOVED TO THE SHARED FRQPROC    *
+000310*                   COPYBOOK FOR REUSE BY THE NEW 01B DRIVER.    *
+000320*    08/09/26  RLH  ADDED CHECKPT MID-RUN CHECKPOINT (IDX,       *
+000330*                   TOTAL-F, CMD-COUNT) EVERY FRQ-CKPT-INTERVAL  *
+000340*                   COMMANDS SO A RESTART PICKS UP WHERE THE     *
+000350*                   LAST RUN LEFT OFF INSTEAD OF REPROCESSING    *
+000360*                   THE LOG FROM FRQ-IDX = 1.                    *
+000370*    08/09/26  RLH  ADDED PARM-START-FREQ ON THE CONTROL CARD SO *
+000380*                   TOTAL-F CAN BE SEEDED FROM THE PRIOR DAY'S   *
+000390*                   CLOSING FREQUENCY INSTEAD OF ALWAYS STARTING *
+000400*                   AT ZERO.                                    *
+000410*    08/09/26  RLH  WIDENED DISTANCE/TOTAL-F TO PIC S9(18) COMP; *
+000420*                   APPLY-COMMAND NOW FLAGS ON SIZE ERROR ON THE *
+000430*                   RUN REPORT INSTEAD OF TRUNCATING SILENTLY.   *
+000440*    08/09/26  RLH  ADDED CMDAUDIT PER-COMMAND AUDIT TRAIL       *
+000450*                   (SEQ, PM, DISTANCE, RESULTING TOTAL-F) SO A  *
+000460*                   DISPUTED DAILY TOTAL CAN BE REPLAYED.        *
+000470*    08/09/26  RLH  2000-PROCESS-COMMANDS NO LONGER APPLIES THE  *
+000480*                   END-OF-DATA CYCLE TO TOTAL-F - THE AUDIT     *
+000490*                   TRAIL SHOWED IT WAS RE-APPLYING THE LAST     *
+000500*                   ENTRY'S STALE DISTANCE WITH THE WRONG SIGN.  *
+000510*    08/09/26  RLH  INPUTFILE IS NOW ONE +/- ENTRY PER PHYSICAL  *
+000520*                   RECORD INSTEAD OF ONE COMMA-DELIMITED        *
+000530*                   BUFFERED RECORD - 2100-READ-COMMAND READS    *
+000540*                   ONE RECORD PER CALL; A CHECKPOINT RESTART    *
+000550*                   NOW RE-READS AND DISCARDS THE RECORDS        *
+000560*                   ALREADY APPLIED TO GET BACK TO FRQ-IDX.      *
+000570*    08/09/26  RLH  ADDED FREQIFC DOWNSTREAM INTERFACE FILE -    *
+000580*                   THE FINISHED TOTAL-F NOW GOES OUT ON A FIXED *
+000590*                   EXTRACT RECORD FOR THE NEXT SYSTEM, NOT JUST *
+000600*                   THE SYSOUT DISPLAY.                          *
+000610*    08/09/26  RLH  2300-REJECT-COMMAND AND THE CMDAUDIT WRITE IN*
+000620*                   3000-APPLY-COMMAND (FRQPROC COPYBOOK) ARE NOW*
+000630*                   PART-A ONLY - PART-B'S REPEATED PASSES OVER  *
+000640*                   THE SAME LOG WERE RE-COUNTING BAD ENTRIES AND*
+000650*                   RE-WRITING AUDIT ROWS (WITH COLLIDING        *
+000660*                   SEQUENCE NUMBERS) ON EVERY PASS.             *
+000670*    08/09/26  RLH  ADDED FRQ-DEVICE-ID, CARRIED ONTO EACH        *
+000680*                   CMDAUDIT/EXCPRPT ROW, SO ROWS FROM DIFFERENT *
+000690*                   DEVICES IN A 01B BATCH RUN CAN BE TOLD APART.*
+000700*                   WIDENED CMDAUD-RECORD TO HOLD THE LONGER     *
+000710*                   AUDIT LINE.                                  *
+000720*    08/09/26  RLH  CHECKPT NOW ALSO CARRIES FRQ-BAD-COUNT AND    *
+000730*                   FRQ-OVERFLOW-SW, RESTORED ON A RESTART SO THE*
+000740*                   RESUMED RUN'S FREQRPT REJECTED COUNT AND     *
+000750*                   OVERFLOW FLAG COVER THE WHOLE LOG, NOT JUST  *
+000760*                   THE PART READ SINCE THE LAST CHECKPOINT.     *
+000770*                   1200-READ-CHECKPOINT NOW ONLY RUNS FOR A     *
+000780*                   PART-A RUN, SO A CHECKPOINT LEFT BEHIND BY AN*
+000790*                   ABORTED PART-A RUN CANNOT SEED A LATER PART-B*
+000800*                   RUN.                                        *
+000810*    08/09/26  RLH  1200-READ-CHECKPOINT NOW CLOSES CHECKPT      *
+000820*                   UNCONDITIONALLY - WHEN CHECKPT DOES NOT      *
+000830*                   EXIST YET, THE OPEN INPUT STILL LEAVES IT    *
+000840*                   OPEN, AND THE SKIPPED CLOSE WAS MAKING       *
+000850*                   2060-WRITE-CHECKPOINT'S FIRST OPEN OUTPUT    *
+000860*                   OF A RUN FAIL SILENTLY.  EXCPRPT/CMDAUDIT    *
+000870*                   ARE NOW OPENED EXTEND INSTEAD OF OUTPUT ON   *
+000880*                   A CHECKPOINT RESTART SO THE ROWS WRITTEN     *
+000890*                   BEFORE THE RESTART SURVIVE.  2300-REJECT-    *
+000900*                   COMMAND NOW ALSO COUNTS/REPORTS A BAD ENTRY  *
+000910*                   ON PART-B'S FIRST SCAN PASS - GATING IT TO   *
+000920*                   PART-A ALONE, AS DONE ABOVE, WRONGLY         *
+000930*                   SILENCED EXCPRPT FOR A DEVICE THAT ONLY      *
+000940*                   EVER RUNS IN PART-B.  FRQ-IDX/CKPT-IDX/      *
+000950*                   FRQ-BAD-START-POS/EXCP-POSITION WIDENED TO   *
+000960*                   MATCH THE OTHER PIC 9(07) COUNTERS, SO A     *
+000970*                   LOG OVER 99,999 RECORDS NO LONGER WRAPS      *
+000980*                   FRQ-IDX.  RPT-COMMANDS-PARSED NOW COMES      *
+000990*                   FROM A NEW FRQ-TOTAL-CMD-COUNT THAT IS NOT   *
+001000*                   RESET PER PART-B PASS, SO IT REFLECTS THE    *
+001010*                   WHOLE SCAN INSTEAD OF JUST THE LAST PASS.    *
+001020*                   5100-WRITE-INTERFACE NOW MOVES FRQ-DEVICE-   *
+001030*                   ID, NOT FRQ-INPUT-FILE-ID, TO IFC-DEVICE-ID, *
+001040*                   MATCHING HOW EXCPRPT/CMDAUDIT AND 01B'S      *
+001050*                   OWN FREQIFC WRITE ALREADY POPULATE IT.       *
+001060*    08/09/26  RLH  1000-INITIALIZE NOW CAPTURES FRQ-START-TOTAL *
+001070*                   RIGHT AFTER 1100-READ-PARM, BEFORE A         *
+001080*                   CHECKPOINT RESTORE CAN OVERWRITE TOTAL-F - A *
+001090*                   RESTARTED RUN WAS REPORTING THE MID-RUN      *
+001100*                   CHECKPOINT VALUE AS FREQRPT'S START TOTAL    *
+001110*                   INSTEAD OF THE LOG'S ACTUAL STARTING         *
+001120*                   FREQUENCY.                                   *
+001130*    08/09/26  RLH  4310-ADD-SEEN NOW CHECKS FRQ-SEEN-COUNT       *
+001140*                   AGAINST THE SEEN-TABLE'S 2,000,000 ENTRY      *
+001150*                   LIMIT BEFORE ADDING TO IT AND ABENDS WITH A   *
+001160*                   MESSAGE RATHER THAN INDEXING PAST THE TABLE.  *
+001170*----------------------------------------------------------------*
+001180 ENVIRONMENT DIVISION.
+001190 INPUT-OUTPUT SECTION.
+001200 FILE-CONTROL.
+001210     SELECT INPUTFILE ASSIGN TO DYNAMIC FRQ-INPUT-FILE-ID
+001220         ORGANIZATION IS LINE SEQUENTIAL.
+001230     SELECT OPTIONAL PARMFILE ASSIGN TO DISK
+001240         ORGANIZATION IS LINE SEQUENTIAL
+001250         FILE STATUS IS PARM-FILE-STATUS.
+001260     SELECT FREQRPT ASSIGN TO DISK
+001270         ORGANIZATION IS LINE SEQUENTIAL.
+001280     SELECT EXCPRPT ASSIGN TO DISK
+001290         ORGANIZATION IS LINE SEQUENTIAL.
+001300     SELECT OPTIONAL CHECKPT ASSIGN TO DISK
+001310         ORGANIZATION IS LINE SEQUENTIAL
+001320         FILE STATUS IS CKPT-FILE-STATUS.
+001330     SELECT CMDAUDIT ASSIGN TO DISK
+001340         ORGANIZATION IS LINE SEQUENTIAL.
+001350     SELECT FREQIFC ASSIGN TO DISK
+001360         ORGANIZATION IS LINE SEQUENTIAL.
+001370 DATA DIVISION.
+001380 FILE SECTION.
+001390 FD  INPUTFILE
+001400     DATA RECORD IS INPUT-LINE.
+001410 01  INPUT-LINE                  PIC X(30).
+001420 FD  PARMFILE
+001430     VALUE OF FILE-ID IS "PARMFILE"
+001440     DATA RECORD IS PARM-RECORD.
+001450 01  PARM-RECORD.
+001460     COPY FRQPARM.
+001470 FD  FREQRPT
+001480     VALUE OF FILE-ID IS "FREQRPT"
+001490     DATA RECORD IS FREQ-RPT-RECORD.
+001500 01  FREQ-RPT-RECORD             PIC X(200).
+001510 FD  EXCPRPT
+001520     VALUE OF FILE-ID IS "EXCPRPT"
+001530     DATA RECORD IS EXCP-RECORD.
+001540 01  EXCP-RECORD                 PIC X(132).
+001550 FD  CHECKPT
+001560     VALUE OF FILE-ID IS "CHECKPT"
+001570     DATA RECORD IS CKPT-RECORD.
+001580 01  CKPT-RECORD.
+001590     COPY FRQCKPT.
+001600 FD  CMDAUDIT
+001610     VALUE OF FILE-ID IS "CMDAUDIT"
+001620     DATA RECORD IS CMDAUD-RECORD.
+001630 01  CMDAUD-RECORD               PIC X(110).
+001640 FD  FREQIFC
+001650     VALUE OF FILE-ID IS "FREQIFC"
+001660     DATA RECORD IS IFC-RECORD.
+001670 01  IFC-RECORD.
+001680     COPY FRQIFC.
+001690 WORKING-STORAGE SECTION.
+001700 01  PARM-FILE-STATUS            PIC X(02) VALUE SPACES.
+001710     88  PARM-FILE-OK             VALUE "00".
+001720 COPY FRQRPT.
+001730 COPY FRQEXCP.
+001740 COPY FRQAUD.
+001750 COPY FRQCKWS.
+001760 COPY FREQWS.
+001770 PROCEDURE DIVISION.
+001780*----------------------------------------------------------------*
+001790*    0000-MAIN  -  PROGRAM MAINLINE.                             *
+001800*----------------------------------------------------------------*
+001810 0000-MAIN.
+001820     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001830     IF FRQ-MODE-PART-B
+001840         PERFORM 4000-FIND-REPEAT THRU 4000-EXIT
+001850     ELSE
+001860         OPEN INPUT INPUTFILE
+001870         PERFORM 1300-SKIP-TO-RESUME THRU 1300-EXIT
+001880         PERFORM 2000-PROCESS-COMMANDS THRU 2000-EXIT
+001890             UNTIL FRQ-DONE
+001900         CLOSE INPUTFILE
+001910         PERFORM 2070-CLEAR-CHECKPOINT THRU 2070-EXIT
+001920     END-IF.
+001930     PERFORM 5000-WRITE-REPORT THRU 5000-EXIT.
+001940     DISPLAY TOTAL-F.
+001950     STOP RUN.
+001960*----------------------------------------------------------------*
+001970*    1000-INITIALIZE  -  LOAD CONTROL CARD, OPEN/BUFFER THE LOG. *
+001980*                        EXCPRPT/CMDAUDIT ARE OPENED EXTEND ON A *
+001990*                        CHECKPOINT RESTART (SET BY 1200-READ-   *
+002000*                        CHECKPOINT) SO THE PRE-RESTART ROWS ARE *
+002010*                        KEPT, AND OUTPUT - TRUNCATING ANY STALE *
+002020*                        CONTENT - ON A GENUINELY FRESH RUN.     *
+002030*----------------------------------------------------------------*
+002040 1000-INITIALIZE.
+002050     MOVE "input" TO FRQ-INPUT-FILE-ID.
+002060     MOVE "input" TO FRQ-DEVICE-ID.
+002070     ACCEPT FRQ-RUN-DATE FROM DATE YYYYMMDD.
+002080     MOVE 0 TO FRQ-CMD-COUNT.
+002090     MOVE 0 TO FRQ-TOTAL-CMD-COUNT.
+002100     MOVE 0 TO FRQ-PASS-COUNT.
+002110     MOVE "N" TO FRQ-RESTART-SW.
+002120     MOVE 0 TO FRQ-BAD-COUNT.
+002130     MOVE 1 TO FRQ-IDX.
+002140     MOVE 0 TO FRQ-DONE-SW.
+002150     MOVE 0 TO FRQ-CKPT-COUNTER.
+002160     PERFORM 1100-READ-PARM THRU 1100-EXIT.
+002170     MOVE TOTAL-F TO FRQ-START-TOTAL.
+002180     IF FRQ-MODE-PART-A
+002190         PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT
+002200     END-IF.
+002210     IF FRQ-IS-RESTART
+002220         OPEN EXTEND EXCPRPT
+002230         OPEN EXTEND CMDAUDIT
+002240     ELSE
+002250         OPEN OUTPUT EXCPRPT
+002260         OPEN OUTPUT CMDAUDIT
+002270     END-IF.
+002280 1000-EXIT.
+002290     EXIT.
+002300 1100-READ-PARM.
+002310     MOVE "A" TO FRQ-RUN-MODE.
+002320     OPEN INPUT PARMFILE.
+002330     IF PARM-FILE-OK
+002340         READ PARMFILE
+002350             AT END
+002360                 CONTINUE
+002370         END-READ
+002380         IF PARM-FILE-OK AND PARM-MODE-PART-B
+002390             MOVE "B" TO FRQ-RUN-MODE
+002400         END-IF
+002410         IF PARM-FILE-OK AND PARM-CKPT-INTERVAL > 0
+002420             MOVE PARM-CKPT-INTERVAL TO FRQ-CKPT-INTERVAL
+002430         END-IF
+002440         IF PARM-FILE-OK
+002450             MOVE PARM-START-FREQ TO TOTAL-F
+002460         END-IF
+002470         CLOSE PARMFILE
+002480     END-IF.
+002490 1100-EXIT.
+002500     EXIT.
+002510*----------------------------------------------------------------*
+002520*    1200-READ-CHECKPOINT  -  IF A CHECKPOINT FROM A PRIOR,      *
+002530*                             INCOMPLETE RUN EXISTS, RESUME FROM *
+002540*                             ITS IDX/TOTAL-F/CMD-COUNT/BAD-     *
+002550*                             COUNT/OVERFLOW-SW INSTEAD OF       *
+002560*                             STARTING THE LOG OVER.  CALLED     *
+002570*                             ONLY WHEN 1100-READ-PARM HAS LEFT  *
+002580*                             THE RUN IN PART-A - A CHECKPOINT   *
+002590*                             LEFT OVER FROM AN EARLIER, ABORTED *
+002600*                             PART-A RUN HAS NO BUSINESS SEEDING *
+002610*                             A PART-B REPEAT-DETECTION RUN.     *
+002620*----------------------------------------------------------------*
+002630 1200-READ-CHECKPOINT.
+002640     OPEN INPUT CHECKPT.
+002650     IF CKPT-FILE-OK
+002660         READ CHECKPT
+002670             AT END
+002680                 CONTINUE
+002690         END-READ
+002700         IF CKPT-FILE-OK
+002710             MOVE CKPT-IDX TO FRQ-IDX
+002720             MOVE CKPT-TOTAL-F TO TOTAL-F
+002730             MOVE CKPT-CMD-COUNT TO FRQ-CMD-COUNT
+002740             MOVE CKPT-CMD-COUNT TO FRQ-TOTAL-CMD-COUNT
+002750             MOVE CKPT-BAD-COUNT TO FRQ-BAD-COUNT
+002760             MOVE CKPT-OVERFLOW-SW TO FRQ-OVERFLOW-SW
+002770             SET FRQ-IS-RESTART TO TRUE
+002780         END-IF
+002790     END-IF.
+002800     CLOSE CHECKPT.
+002810 1200-EXIT.
+002820     EXIT.
+002830*----------------------------------------------------------------*
+002840*    1300-SKIP-TO-RESUME  -  ON A CHECKPOINT RESTART, FRQ-IDX IS  *
+002850*                            ALREADY PAST RECORD 1 - SINCE        *
+002860*                            INPUTFILE IS LINE SEQUENTIAL, THE    *
+002870*                            ONLY WAY BACK TO THAT POINT IS TO    *
+002880*                            RE-READ AND DISCARD THE RECORDS      *
+002890*                            ALREADY APPLIED ON THE PRIOR RUN.    *
+002900*----------------------------------------------------------------*
+002910 1300-SKIP-TO-RESUME.
+002920     IF FRQ-IDX > 1
+002930         COMPUTE FRQ-SKIP-COUNT = FRQ-IDX - 1
+002940         PERFORM FRQ-SKIP-COUNT TIMES
+002950             READ INPUTFILE
+002960                 AT END
+002970                     CONTINUE
+002980             END-READ
+002990         END-PERFORM
+003000     END-IF.
+003010 1300-EXIT.
+003020     EXIT.
+003030*----------------------------------------------------------------*
+003040*    2000-PROCESS-COMMANDS  -  ONE READ/APPLY CYCLE (PART A).    *
+003050*----------------------------------------------------------------*
+003060 2000-PROCESS-COMMANDS.
+003070     PERFORM 2100-READ-COMMAND THRU 2100-EXIT.
+003080     IF NOT FRQ-DONE
+003090         PERFORM 3000-APPLY-COMMAND THRU 3000-EXIT
+003100         PERFORM 2050-CHECKPOINT-IF-DUE THRU 2050-EXIT
+003110     END-IF.
+003120 2000-EXIT.
+003130     EXIT.
+003140*----------------------------------------------------------------*
+003150*    2050-CHECKPOINT-IF-DUE  -  EVERY FRQ-CKPT-INTERVAL COMMANDS,*
+003160*                               SAVE IDX/TOTAL-F/CMD-COUNT SO A  *
+003170*                               RESTART CAN PICK UP FROM HERE.   *
+003180*----------------------------------------------------------------*
+003190 2050-CHECKPOINT-IF-DUE.
+003200     ADD 1 TO FRQ-CKPT-COUNTER.
+003210     IF FRQ-CKPT-COUNTER >= FRQ-CKPT-INTERVAL
+003220         PERFORM 2060-WRITE-CHECKPOINT THRU 2060-EXIT
+003230         MOVE 0 TO FRQ-CKPT-COUNTER
+003240     END-IF.
+003250 2050-EXIT.
+003260     EXIT.
+003270 2060-WRITE-CHECKPOINT.
+003280     MOVE FRQ-IDX TO CKPT-IDX.
+003290     MOVE TOTAL-F TO CKPT-TOTAL-F.
+003300     MOVE FRQ-CMD-COUNT TO CKPT-CMD-COUNT.
+003310     MOVE FRQ-BAD-COUNT TO CKPT-BAD-COUNT.
+003320     MOVE FRQ-OVERFLOW-SW TO CKPT-OVERFLOW-SW.
+003330     OPEN OUTPUT CHECKPT.
+003340     WRITE CKPT-RECORD.
+003350     CLOSE CHECKPT.
+003360 2060-EXIT.
+003370     EXIT.
+003380*----------------------------------------------------------------*
+003390*    2070-CLEAR-CHECKPOINT  -  RUN FINISHED CLEANLY - REMOVE ANY *
+003400*                              CHECKPOINT SO THE NEXT RUN STARTS *
+003410*                              FRESH INSTEAD OF RESTARTING.      *
+003420*----------------------------------------------------------------*
+003430 2070-CLEAR-CHECKPOINT.
+003440     OPEN OUTPUT CHECKPT.
+003450     CLOSE CHECKPT.
+003460 2070-EXIT.
+003470     EXIT.
+003480 COPY FRQPROC.
+003490*----------------------------------------------------------------*
+003500*    4000-FIND-REPEAT  -  PART B.  RE-APPLY THE COMMAND LIST FROM*
+003510*                         THE TOP, PASS AFTER PASS, UNTIL A      *
+003520*                         FREQUENCY TOTAL-F HAS ALREADY VISITED  *
+003530*                         COMES UP A SECOND TIME.                *
+003540*----------------------------------------------------------------*
+003550 4000-FIND-REPEAT.
+003560     PERFORM 4310-ADD-SEEN THRU 4310-EXIT.
+003570     PERFORM 4100-SCAN-PASS THRU 4100-EXIT
+003580         UNTIL FRQ-REPEAT-FOUND.
+003590     MOVE FRQ-REPEAT-VALUE TO TOTAL-F.
+003600 4000-EXIT.
+003610     EXIT.
+003620 4100-SCAN-PASS.
+003630     ADD 1 TO FRQ-PASS-COUNT.
+003640     MOVE 1 TO FRQ-IDX.
+003650     MOVE 0 TO FRQ-CMD-COUNT.
+003660     MOVE 0 TO FRQ-DONE-SW.
+003670     OPEN INPUT INPUTFILE.
+003680     PERFORM 4200-SCAN-ONE-COMMAND THRU 4200-EXIT
+003690         UNTIL FRQ-DONE OR FRQ-REPEAT-FOUND.
+003700     CLOSE INPUTFILE.
+003710 4100-EXIT.
+003720     EXIT.
+003730 4200-SCAN-ONE-COMMAND.
+003740     PERFORM 2100-READ-COMMAND THRU 2100-EXIT.
+003750     IF NOT FRQ-DONE
+003760         PERFORM 3000-APPLY-COMMAND THRU 3000-EXIT
+003770         PERFORM 4300-CHECK-SEEN THRU 4300-EXIT
+003780     END-IF.
+003790 4200-EXIT.
+003800     EXIT.
+003810 4300-CHECK-SEEN.
+003820     SET FRQ-SEEN-IDX TO 1.
+003830     SEARCH FRQ-SEEN-ENTRY
+003840         AT END
+003850             PERFORM 4310-ADD-SEEN THRU 4310-EXIT
+003860         WHEN FRQ-SEEN-VALUE(FRQ-SEEN-IDX) = TOTAL-F
+003870             MOVE TOTAL-F TO FRQ-REPEAT-VALUE
+003880             SET FRQ-REPEAT-FOUND TO TRUE
+003890     END-SEARCH.
+003900 4300-EXIT.
+003910     EXIT.
+003920 4310-ADD-SEEN.
+003930     IF FRQ-SEEN-COUNT >= 2000000
+003940         DISPLAY "01A ABEND - FRQ-SEEN-TABLE FULL AT 2,000,000 "
+003950             "DISTINCT TOTALS - PART-B REPEAT SEARCH CANNOT "
+003960             "CONTINUE FOR THIS DEVICE LOG"
+003970         STOP RUN
+003980     END-IF.
+003990     ADD 1 TO FRQ-SEEN-COUNT.
+004000     MOVE TOTAL-F TO FRQ-SEEN-VALUE(FRQ-SEEN-COUNT).
+004010 4310-EXIT.
+004020     EXIT.
+004030*----------------------------------------------------------------*
+004040*    5000-WRITE-REPORT  -  WRITE THE ONE-RECORD CALIBRATION RUN  *
+004050*                          REPORT TO FREQRPT.  RPT-COMMANDS-     *
+004060*                          PARSED COMES FROM FRQ-TOTAL-CMD-COUNT,*
+004070*                          NOT FRQ-CMD-COUNT - THE LATTER RESETS *
+004080*                          EVERY PART-B SCAN PASS AND WOULD ONLY *
+004090*                          REFLECT THE FINAL PASS.               *
+004100*----------------------------------------------------------------*
+004110 5000-WRITE-REPORT.
+004120     MOVE FRQ-RUN-DATE TO RPT-RUN-DATE.
+004130     MOVE FRQ-INPUT-FILE-ID TO RPT-INPUT-FILE-ID.
+004140     MOVE FRQ-TOTAL-CMD-COUNT TO RPT-COMMANDS-PARSED.
+004150     MOVE FRQ-START-TOTAL TO RPT-START-TOTAL.
+004160     MOVE TOTAL-F TO RPT-END-TOTAL.
+004170     MOVE FRQ-BAD-COUNT TO RPT-REJECTED.
+004180     MOVE FRQ-OVERFLOW-SW TO RPT-OVERFLOW-FLAG.
+004190     MOVE WS-FREQ-RPT-LINE TO FREQ-RPT-RECORD.
+004200     OPEN OUTPUT FREQRPT.
+004210     WRITE FREQ-RPT-RECORD.
+004220     CLOSE FREQRPT.
+004230     PERFORM 5100-WRITE-INTERFACE THRU 5100-EXIT.
+004240     CLOSE EXCPRPT.
+004250     CLOSE CMDAUDIT.
+004260 5000-EXIT.
+004270     EXIT.
+004280*----------------------------------------------------------------*
+004290*    5100-WRITE-INTERFACE  -  FEED THE FINISHED TOTAL-F TO THE    *
+004300*                             FREQIFC DOWNSTREAM INTERFACE FILE,  *
+004310*                             NOT JUST THE SYSOUT DISPLAY.        *
+004320*----------------------------------------------------------------*
+004330 5100-WRITE-INTERFACE.
+004340     MOVE FRQ-RUN-DATE TO IFC-RUN-DATE.
+004350     MOVE FRQ-DEVICE-ID TO IFC-DEVICE-ID.
+004360     MOVE TOTAL-F TO IFC-TOTAL-FREQUENCY.
+004370     MOVE FRQ-OVERFLOW-SW TO IFC-OVERFLOW-FLAG.
+004380     OPEN OUTPUT FREQIFC.
+004390     WRITE IFC-RECORD.
+004400     CLOSE FREQIFC.
+004410 5100-EXIT.
+004420     EXIT.
