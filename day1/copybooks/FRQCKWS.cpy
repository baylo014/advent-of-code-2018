@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------*
+000110*    FRQCKWS -  WORKING-STORAGE FOR MID-RUN CHECKPOINT/RESTART.  *
+000120*               FRQ-CKPT-INTERVAL DEFAULTS TO EVERY 1000         *
+000130*               COMMANDS AND MAY BE OVERRIDDEN BY THE CONTROL    *
+000140*               CARD (PARM-CKPT-INTERVAL IN FRQPARM).            *
+000150*----------------------------------------------------------------*
+000160 01  FRQ-CKPT-INTERVAL           PIC 9(07) COMP VALUE 1000.
+000170 01  FRQ-CKPT-COUNTER            PIC 9(07) COMP VALUE 0.
+000180 01  CKPT-FILE-STATUS            PIC X(02) VALUE SPACES.
+000190     88  CKPT-FILE-OK             VALUE "00".
