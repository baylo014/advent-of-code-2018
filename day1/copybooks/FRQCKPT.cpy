@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------*
+000110*    FRQCKPT -  MID-RUN CHECKPOINT RECORD (FILE-ID CHECKPT).     *
+000120*               WRITTEN EVERY FRQ-CKPT-INTERVAL COMMANDS SO A    *
+000130*               RESTART CAN RESUME 2100-READ-COMMAND/3000-       *
+000140*               APPLY-COMMAND FROM THE LAST CHECKPOINT INSTEAD   *
+000150*               OF REPROCESSING THE LOG FROM FRQ-IDX = 1.        *
+000155*               CKPT-BAD-COUNT/CKPT-OVERFLOW-SW CARRY THE        *
+000156*               EXCEPTION COUNT AND OVERFLOW FLAG FORWARD TOO,   *
+000157*               SO A RESTARTED RUN'S FREQRPT REJECTED COUNT AND  *
+000158*               OVERFLOW FLAG STILL REFLECT THE WHOLE LOG, NOT   *
+000159*               JUST THE PORTION READ SINCE THE LAST CHECKPOINT. *
+000160*----------------------------------------------------------------*
+000170 05  CKPT-IDX                    PIC 9(07).
+000180 05  CKPT-CMD-COUNT              PIC 9(07).
+000190 05  CKPT-TOTAL-F                PIC S9(18).
+000195 05  CKPT-BAD-COUNT              PIC 9(07).
+000196 05  CKPT-OVERFLOW-SW            PIC X(01).
