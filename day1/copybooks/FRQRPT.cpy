@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------*
+000110*    FRQRPT  -  CALIBRATION RUN REPORT LINE (FILE-ID FREQRPT).  *
+000120*               ONE LINE IS FORMATTED HERE IN WORKING-STORAGE   *
+000130*               AND MOVED TO THE FD RECORD BEFORE THE WRITE -   *
+000140*               VALUE CLAUSES ON AN FD RECORD ARE NOT HONORED   *
+000150*               AT RUN TIME, SO THE LITERALS MUST LIVE HERE.    *
+000160*----------------------------------------------------------------*
+000170 01  WS-FREQ-RPT-LINE.
+000180     05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+000190     05  RPT-RUN-DATE            PIC X(08).
+000200     05  FILLER                  PIC X(03) VALUE SPACES.
+000210     05  FILLER                  PIC X(12) VALUE "INPUT FILE: ".
+000220     05  RPT-INPUT-FILE-ID       PIC X(20).
+000230     05  FILLER              PIC X(17) VALUE "COMMANDS PARSED:".
+000240     05  RPT-COMMANDS-PARSED     PIC ZZZZZZ9.
+000250     05  FILLER                  PIC X(03) VALUE SPACES.
+000260     05  FILLER                  PIC X(14) VALUE "START TOTAL: ".
+000270     05  RPT-START-TOTAL         PIC -(17)9.
+000280     05  FILLER                  PIC X(03) VALUE SPACES.
+000290     05  FILLER                  PIC X(12) VALUE "END TOTAL: ".
+000300     05  RPT-END-TOTAL           PIC -(17)9.
+000310     05  FILLER                  PIC X(03) VALUE SPACES.
+000320     05  FILLER              PIC X(09) VALUE "REJECTED:".
+000330     05  RPT-REJECTED            PIC ZZZZZZ9.
+000340     05  FILLER                  PIC X(03) VALUE SPACES.
+000350     05  FILLER             PIC X(10) VALUE "OVERFLOW: ".
+000360     05  RPT-OVERFLOW-FLAG       PIC X(01).
