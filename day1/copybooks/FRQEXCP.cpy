@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------*
+000110*    FRQEXCP -  MALFORMED-COMMAND EXCEPTION LINE (FILE-ID        *
+000120*               EXCPRPT).  ONE LINE PER REJECTED LOG ENTRY.      *
+000130*               FORMATTED IN WORKING-STORAGE AND MOVED TO THE    *
+000140*               FD RECORD BEFORE THE WRITE.  EXCP-DEVICE-ID      *
+000145*               IDENTIFIES WHICH DEVICE'S LOG THE ENTRY CAME     *
+000146*               FROM WHEN 01B RUNS A WHOLE BATCH THROUGH ONE     *
+000147*               SHARED EXCPRPT FILE; 01A, WHICH HAS ONLY ONE     *
+000148*               LOG, CARRIES A CONSTANT VALUE THERE.             *
+000150*----------------------------------------------------------------*
+000160 01  WS-EXCP-LINE.
+000170     05  FILLER              PIC X(17) VALUE "EXCEPTION ENTRY:".
+000180     05  EXCP-NUMBER             PIC ZZZZZZ9.
+000190     05  FILLER                  PIC X(03) VALUE SPACES.
+000200     05  FILLER                  PIC X(10) VALUE "POSITION: ".
+000210     05  EXCP-POSITION           PIC ZZZZZZ9.
+000220     05  FILLER                  PIC X(03) VALUE SPACES.
+000230     05  FILLER                  PIC X(10) VALUE "RAW TEXT: ".
+000240     05  EXCP-RAW-TEXT           PIC X(30).
+000250     05  FILLER                  PIC X(03) VALUE SPACES.
+000260     05  FILLER                  PIC X(08) VALUE "DEVICE: ".
+000270     05  EXCP-DEVICE-ID          PIC X(10).
