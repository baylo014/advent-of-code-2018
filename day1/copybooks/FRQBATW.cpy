@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------*
+000110*    FRQBATW -  WORKING-STORAGE FOR THE 01B MULTI-DEVICE BATCH   *
+000120*               DRIVER - DEVICE LIST END-OF-FILE SWITCH AND THE  *
+000130*               RUNNING GRAND-TOTAL ACROSS ALL DEVICES.          *
+000140*----------------------------------------------------------------*
+000150 01  FRQ-DEVL-DONE-SW            PIC 9(01) VALUE 0.
+000160     88  FRQ-DEVL-DONE            VALUE 1.
+000170 01  FRQ-GRAND-TOTAL             PIC S9(18) COMP-3 VALUE 0.
+000180 01  FRQ-DEVICE-COUNT            PIC 9(05) COMP VALUE 0.
