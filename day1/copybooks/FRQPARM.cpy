@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------*
+000110*    FRQPARM -  CONTROL-CARD LAYOUT FOR THE OPTIONAL PARMFILE.   *
+000120*               ONE RECORD PER RUN.  MISSING FIELDS DEFAULT OFF  *
+000130*               BLANK/ZERO SO AN EMPTY OR SHORT CARD IS SAFE.    *
+000140*----------------------------------------------------------------*
+000150 05  PARM-MODE                   PIC X(01).
+000160     88  PARM-MODE-PART-A         VALUE "A".
+000170     88  PARM-MODE-PART-B         VALUE "B".
+000180 05  PARM-CKPT-INTERVAL          PIC 9(07).
+000190 05  PARM-START-FREQ             PIC S9(09).
