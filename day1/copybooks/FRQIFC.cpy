@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000110*    FRQIFC  -  DOWNSTREAM INTERFACE RECORD (FILE-ID FREQIFC).   *
+000120*               CARRIES THE FINISHED TOTAL-F TO WHATEVER SYSTEM  *
+000130*               PICKS UP THE CALIBRATION RESULT NEXT - A FIXED,  *
+000140*               UNLABELLED EXTRACT RECORD RATHER THAN A PRINTED  *
+000150*               REPORT LINE, SINCE IT IS READ BY A PROGRAM, NOT  *
+000160*               A PERSON.                                       *
+000170*----------------------------------------------------------------*
+000180 05  IFC-RUN-DATE                PIC X(08).
+000190 05  IFC-DEVICE-ID               PIC X(20).
+000200 05  IFC-TOTAL-FREQUENCY         PIC S9(18).
+000210 05  IFC-OVERFLOW-FLAG           PIC X(01).
