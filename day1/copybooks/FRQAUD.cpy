@@ -0,0 +1,27 @@
+000100*----------------------------------------------------------------*
+000110*    FRQAUD  -  PER-COMMAND AUDIT TRAIL LINE (FILE-ID CMDAUDIT). *
+000120*               ONE LINE PER COMMAND ACTUALLY APPLIED TO        *
+000130*               TOTAL-F, SO A DISPUTED DAILY TOTAL CAN BE        *
+000140*               REPLAYED AND VERIFIED AGAINST THE ORIGINAL LOG.  *
+000150*               FORMATTED IN WORKING-STORAGE AND MOVED TO THE    *
+000160*               FD RECORD BEFORE THE WRITE.  AUD-DEVICE-ID       *
+000165*               IDENTIFIES WHICH DEVICE'S LOG THE ROW CAME FROM  *
+000166*               WHEN 01B RUNS A WHOLE BATCH THROUGH ONE SHARED   *
+000167*               CMDAUDIT FILE; 01A, WHICH HAS ONLY ONE LOG,      *
+000168*               CARRIES A CONSTANT VALUE THERE.                 *
+000170*----------------------------------------------------------------*
+000180 01  WS-AUD-LINE.
+000190     05  FILLER                  PIC X(05) VALUE "SEQ: ".
+000200     05  AUD-SEQ                 PIC ZZZZZZ9.
+000210     05  FILLER                  PIC X(03) VALUE SPACES.
+000220     05  FILLER                  PIC X(04) VALUE "PM: ".
+000230     05  AUD-PM                  PIC X(01).
+000240     05  FILLER                  PIC X(03) VALUE SPACES.
+000250     05  FILLER             PIC X(10) VALUE "DISTANCE: ".
+000260     05  AUD-DISTANCE            PIC -(17)9.
+000270     05  FILLER                  PIC X(03) VALUE SPACES.
+000280     05  FILLER                  PIC X(07) VALUE "TOTAL: ".
+000290     05  AUD-TOTAL               PIC -(17)9.
+000291     05  FILLER                  PIC X(03) VALUE SPACES.
+000292     05  FILLER                  PIC X(08) VALUE "DEVICE: ".
+000293     05  AUD-DEVICE-ID           PIC X(10).
