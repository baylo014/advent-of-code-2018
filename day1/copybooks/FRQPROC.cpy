@@ -0,0 +1,134 @@
+000100*----------------------------------------------------------------*
+000110*    FRQPROC -  SHARED READ-COMMAND / APPLY-COMMAND PROCEDURE    *
+000120*               LOGIC.  COPIED INTO THE PROCEDURE DIVISION OF    *
+000130*               BOTH 01A (SINGLE-DEVICE) AND 01B (MULTI-DEVICE   *
+000140*               DRIVER) SO THE PARSING RULES LIVE IN ONE PLACE.  *
+000150*----------------------------------------------------------------*
+000160*----------------------------------------------------------------*
+000170*    2100-READ-COMMAND  -  READ THE NEXT PHYSICAL RECORD FROM     *
+000180*                          INPUTFILE - ONE +/- ENTRY PER RECORD.  *
+000190*                          TRUE END OF DATA IS THE AT END ON THE  *
+000200*                          READ ITSELF.  FRQ-IDX NOW COUNTS       *
+000210*                          RECORDS RATHER THAN A CHARACTER        *
+000220*                          OFFSET.  ANYTHING THAT IS NOT A CLEAN  *
+000230*                          "+NNN" OR "-NNN" RECORD IS A MALFORMED *
+000240*                          ENTRY - IT IS COUNTED AND SKIPPED      *
+000250*                          RATHER THAN APPLIED TO TOTAL-F.  A     *
+000260*                          DIGIT RUN LONGER THAN FRQ-DISTANCE CAN *
+000270*                          HOLD (18 DIGITS, PIC S9(18)) IS ALSO A *
+000280*                          MALFORMED ENTRY - WITHOUT THIS CHECK   *
+000290*                          THE MOVE BELOW WOULD SILENTLY          *
+000300*                          TRUNCATE ITS HIGH-ORDER DIGITS.        *
+000310*----------------------------------------------------------------*
+000320 2100-READ-COMMAND.
+000330     READ INPUTFILE
+000340         AT END
+000350             MOVE 1 TO FRQ-DONE-SW
+000360     END-READ.
+000370     IF NOT FRQ-DONE
+000380         MOVE FRQ-IDX TO FRQ-BAD-START-POS
+000390         MOVE INPUT-LINE TO FRQ-BAD-RAW
+000400         MOVE INPUT-LINE(1:1) TO FRQ-PM
+000410         MOVE 0 TO FRQ-LEN
+000420         PERFORM UNTIL INPUT-LINE(2 + FRQ-LEN:1) = SPACE
+000430                     OR FRQ-LEN >= 28
+000440             ADD 1 TO FRQ-LEN
+000450         END-PERFORM
+000460         MOVE ZERO TO FRQ-DISTANCE
+000470         SET FRQ-ENTRY-OK TO TRUE
+000480         IF (FRQ-PM <> "+" AND FRQ-PM <> "-")
+000490             OR FRQ-LEN = 0
+000500             OR FRQ-LEN > 18
+000510             OR INPUT-LINE(2:FRQ-LEN) IS NOT NUMERIC
+000520             SET FRQ-ENTRY-BAD TO TRUE
+000530         ELSE
+000540             MOVE INPUT-LINE(2:FRQ-LEN) TO FRQ-DISTANCE
+000550         END-IF
+000560         ADD 1 TO FRQ-IDX
+000570         IF FRQ-ENTRY-BAD
+000580             PERFORM 2300-REJECT-COMMAND THRU 2300-EXIT
+000590         ELSE
+000600             ADD 1 TO FRQ-CMD-COUNT
+000610             ADD 1 TO FRQ-TOTAL-CMD-COUNT
+000620         END-IF
+000630     END-IF.
+000640 2100-EXIT.
+000650     EXIT.
+000660*----------------------------------------------------------------*
+000670*    2300-REJECT-COMMAND  -  COUNT A MALFORMED ENTRY AND LIST IT *
+000680*                            ON THE EXCPRPT EXCEPTION REPORT.    *
+000690*                            PART-B RE-WALKS THE WHOLE LOG PASS  *
+000700*                            AFTER PASS LOOKING FOR A REPEATED   *
+000710*                            TOTAL-F, SO ONLY THE FIRST PASS     *
+000720*                            COUNTS/REPORTS A BAD ENTRY - ANY    *
+000730*                            LATER PASS WOULD OTHERWISE INFLATE  *
+000740*                            FRQ-BAD-COUNT AND RE-LIST THE SAME  *
+000750*                            ENTRY ONCE PER PASS.                *
+000760*----------------------------------------------------------------*
+000770 2300-REJECT-COMMAND.
+000780     IF FRQ-MODE-PART-A OR FRQ-FIRST-SCAN-PASS
+000790         ADD 1 TO FRQ-BAD-COUNT
+000800         MOVE FRQ-BAD-COUNT TO EXCP-NUMBER
+000810         MOVE FRQ-BAD-START-POS TO EXCP-POSITION
+000820         MOVE FRQ-BAD-RAW TO EXCP-RAW-TEXT
+000830         MOVE FRQ-DEVICE-ID TO EXCP-DEVICE-ID
+000840         MOVE WS-EXCP-LINE TO EXCP-RECORD
+000850         WRITE EXCP-RECORD
+000860     END-IF.
+000870 2300-EXIT.
+000880     EXIT.
+000890*----------------------------------------------------------------*
+000900*    3000-APPLY-COMMAND  -  ADD/SUBTRACT THE DISTANCE INTO THE   *
+000910*                           RUNNING TOTAL FREQUENCY.  ON SIZE    *
+000920*                           ERROR SETS FRQ-OVERFLOW-FOUND RATHER *
+000930*                           THAN LETTING TOTAL-F TRUNCATE        *
+000940*                           SILENTLY - THE RUN REPORT FLAGS IT.  *
+000950*                           A COMMAND THAT WAS ACTUALLY APPLIED  *
+000960*                           IS THEN LOGGED TO THE CMDAUDIT       *
+000970*                           AUDIT TRAIL - PART-A ONLY, SINCE     *
+000980*                           PART-B RE-APPLIES THE SAME LIST PASS *
+000990*                           AFTER PASS AND HAS NO SINGLE LINEAR  *
+001000*                           SEQUENCE OF APPLIED COMMANDS TO LOG. *
+001010*----------------------------------------------------------------*
+001020 3000-APPLY-COMMAND.
+001030     IF FRQ-PM = "+"
+001040         MOVE 1 TO FRQ-DIRECTION
+001050     ELSE
+001060         MOVE 0 TO FRQ-DIRECTION
+001070     END-IF.
+001080     PERFORM FRQ-DISTANCE TIMES
+001090         IF FRQ-DIR-PLUS
+001100             ADD 1 TO TOTAL-F
+001110                 ON SIZE ERROR
+001120                     SET FRQ-OVERFLOW-FOUND TO TRUE
+001130             END-ADD
+001140         END-IF
+001150         IF FRQ-DIR-MINUS
+001160             SUBTRACT 1 FROM TOTAL-F
+001170                 ON SIZE ERROR
+001180                     SET FRQ-OVERFLOW-FOUND TO TRUE
+001190             END-SUBTRACT
+001200         END-IF
+001210     END-PERFORM.
+001220     IF NOT FRQ-DONE AND FRQ-ENTRY-OK AND FRQ-MODE-PART-A
+001230         PERFORM 3100-WRITE-AUDIT THRU 3100-EXIT
+001240     END-IF.
+001250 3000-EXIT.
+001260     EXIT.
+001270*----------------------------------------------------------------*
+001280*    3100-WRITE-AUDIT  -  LOG ONE APPLIED COMMAND TO CMDAUDIT.   *
+001290*----------------------------------------------------------------*
+001300 3100-WRITE-AUDIT.
+001310     MOVE FRQ-CMD-COUNT TO AUD-SEQ.
+001320     MOVE FRQ-PM TO AUD-PM.
+001330     IF FRQ-DIR-PLUS
+001340         MOVE FRQ-DISTANCE TO AUD-DISTANCE
+001350     ELSE
+001360         COMPUTE AUD-DISTANCE = 0 - FRQ-DISTANCE
+001370     END-IF.
+001380     MOVE TOTAL-F TO AUD-TOTAL.
+001390     MOVE FRQ-DEVICE-ID TO AUD-DEVICE-ID.
+001400     MOVE WS-AUD-LINE TO CMDAUD-RECORD.
+001410     WRITE CMDAUD-RECORD.
+001420 3100-EXIT.
+001430     EXIT.
