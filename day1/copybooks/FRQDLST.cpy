@@ -0,0 +1,9 @@
+000100*----------------------------------------------------------------*
+000110*    FRQDLST -  DEVICE LIST RECORD (FILE-ID DEVLIST).  ONE       *
+000120*               RECORD PER DEVICE TO BE CALIBRATED IN THE        *
+000130*               BATCH RUN - THE DEVICE ID AND THE FILE-ID OF     *
+000140*               ITS LOG, WHICH IS MOVED TO FRQ-INPUT-FILE-ID     *
+000150*               AND OPENED AS INPUTFILE IN TURN.                 *
+000160*----------------------------------------------------------------*
+000170 05  DEVL-DEVICE-ID              PIC X(10).
+000180 05  DEVL-FILE-ID                PIC X(20).
