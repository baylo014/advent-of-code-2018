@@ -0,0 +1,47 @@
+000100*----------------------------------------------------------------*
+000110*    FREQWS  -  SHARED WORKING-STORAGE FOR FREQUENCY CALIBRATION *
+000120*               PROCESSING (READ-COMMAND / APPLY-COMMAND LOGIC). *
+000130*    COPIED BY 01A (SINGLE-DEVICE) AND 01B (MULTI-DEVICE DRIVER).*
+000140*----------------------------------------------------------------*
+000150 01  FRQ-IDX                     PIC 9(07) COMP VALUE 1.
+000160 01  FRQ-LEN                     PIC 9(04) COMP VALUE 0.
+000170 01  FRQ-PM                      PIC X(01) VALUE SPACE.
+000180 01  FRQ-DISTANCE                PIC S9(18) COMP-3 VALUE 0.
+000190 01  FRQ-DONE-SW                 PIC 9(01) VALUE 0.
+000200     88  FRQ-DONE                VALUE 1.
+000210 01  TOTAL-F                     PIC S9(18) COMP-3 VALUE 0.
+000220 01  FRQ-DIRECTION               PIC 9(01) VALUE 1.
+000230     88  FRQ-DIR-PLUS             VALUE 1.
+000240     88  FRQ-DIR-MINUS            VALUE 0.
+000250 01  FRQ-RUN-MODE                PIC X(01) VALUE "A".
+000260     88  FRQ-MODE-PART-A          VALUE "A".
+000270     88  FRQ-MODE-PART-B          VALUE "B".
+000280 01  FRQ-REPEAT-SW               PIC X(01) VALUE "N".
+000290     88  FRQ-REPEAT-FOUND         VALUE "Y".
+000300 01  FRQ-REPEAT-VALUE            PIC S9(18) COMP-3 VALUE 0.
+000301 01  FRQ-OVERFLOW-SW             PIC X(01) VALUE "N".
+000302     88  FRQ-OVERFLOW-FOUND       VALUE "Y".
+000310 01  FRQ-SEEN-TABLE-AREA.
+000320     05  FRQ-SEEN-COUNT          PIC 9(07) COMP VALUE 0.
+000330     05  FRQ-SEEN-ENTRY
+000340                OCCURS 0 TO 2000000 TIMES
+000350                DEPENDING ON FRQ-SEEN-COUNT
+000360                INDEXED BY FRQ-SEEN-IDX.
+000370         10  FRQ-SEEN-VALUE      PIC S9(18) COMP-3.
+000380 01  FRQ-RUN-DATE                PIC X(08) VALUE SPACES.
+000390 01  FRQ-INPUT-FILE-ID           PIC X(20) VALUE SPACES.
+000395 01  FRQ-DEVICE-ID               PIC X(10) VALUE SPACES.
+000400 01  FRQ-CMD-COUNT               PIC 9(07) COMP VALUE 0.
+000401 01  FRQ-TOTAL-CMD-COUNT         PIC 9(07) COMP VALUE 0.
+000402 01  FRQ-PASS-COUNT              PIC 9(05) COMP VALUE 0.
+000403     88  FRQ-FIRST-SCAN-PASS      VALUE 1.
+000404 01  FRQ-RESTART-SW              PIC X(01) VALUE "N".
+000405     88  FRQ-IS-RESTART           VALUE "Y".
+000410 01  FRQ-START-TOTAL             PIC S9(18) COMP-3 VALUE 0.
+000420 01  FRQ-ENTRY-SW                PIC X(01) VALUE "Y".
+000430     88  FRQ-ENTRY-OK             VALUE "Y".
+000440     88  FRQ-ENTRY-BAD            VALUE "N".
+000450 01  FRQ-BAD-COUNT               PIC 9(07) COMP VALUE 0.
+000460 01  FRQ-BAD-START-POS           PIC 9(07) COMP VALUE 0.
+000470 01  FRQ-BAD-RAW                 PIC X(30) VALUE SPACES.
+000480 01  FRQ-SKIP-COUNT              PIC 9(07) COMP VALUE 0.
