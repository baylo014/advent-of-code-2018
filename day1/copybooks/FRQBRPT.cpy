@@ -0,0 +1,29 @@
+000100*----------------------------------------------------------------*
+000110*    FRQBRPT -  BATCH CALIBRATION SUMMARY REPORT LINES (FILE-ID  *
+000120*               BATCHRPT).  ONE DETAIL LINE PER DEVICE PLUS A    *
+000130*               TRAILING GRAND-TOTAL LINE.  FORMATTED IN         *
+000140*               WORKING-STORAGE AND MOVED TO THE FD RECORD       *
+000150*               BEFORE EACH WRITE.                               *
+000160*----------------------------------------------------------------*
+000170 01  WS-BATD-LINE.
+000180     05  FILLER                  PIC X(08) VALUE "DEVICE: ".
+000190     05  BATD-DEVICE-ID          PIC X(10).
+000200     05  FILLER                  PIC X(03) VALUE SPACES.
+000210     05  FILLER                  PIC X(06) VALUE "FILE: ".
+000220     05  BATD-FILE-ID            PIC X(20).
+000230     05  FILLER                  PIC X(03) VALUE SPACES.
+000240     05  FILLER              PIC X(10) VALUE "COMMANDS: ".
+000250     05  BATD-CMD-COUNT          PIC ZZZZZZ9.
+000260     05  FILLER                  PIC X(03) VALUE SPACES.
+000270     05  FILLER                  PIC X(07) VALUE "TOTAL: ".
+000280     05  BATD-TOTAL              PIC -(17)9.
+000285     05  FILLER                  PIC X(03) VALUE SPACES.
+000286     05  FILLER             PIC X(10) VALUE "OVERFLOW: ".
+000287     05  BATD-OVERFLOW-FLAG      PIC X(01).
+000290 01  WS-BATT-LINE.
+000300     05  FILLER              PIC X(14) VALUE "GRAND TOTAL - ".
+000310     05  FILLER              PIC X(09) VALUE "DEVICES: ".
+000320     05  BATT-DEVICE-COUNT       PIC ZZZZ9.
+000330     05  FILLER                  PIC X(03) VALUE SPACES.
+000340     05  FILLER              PIC X(13) VALUE "GRAND TOTAL: ".
+000350     05  BATT-GRAND-TOTAL        PIC -(17)9.
